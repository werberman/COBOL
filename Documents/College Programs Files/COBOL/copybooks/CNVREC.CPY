@@ -0,0 +1,20 @@
+      *-----------------------
+      * CNVREC.CPY
+      * Record layout for the indexed CONVERTED-STUFILE3 file.
+      * Course work is a variable-length table (0 to 9 entries) so
+      * CONVERTED itself is not the ceiling on how many courses a
+      * student can carry (co-op students routinely carry six); the
+      * upstream STUREC.CPY extract is still limited to five slots,
+      * so widening it further is a separate change on the STUFILE
+      * side, not this copybook.
+      *-----------------------
+           05 RECORD-FD-KEY PIC 9(5).
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(4)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-COUNT PIC 9(1).
+           05 COURSE-TABLE OCCURS 0 TO 9 TIMES
+                   DEPENDING ON COURSE-COUNT.
+               10 COURSE-CODE PIC X(7).
+               10 COURSE-AVERAGE PIC 9(3).
