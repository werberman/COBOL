@@ -0,0 +1,18 @@
+      *-----------------------
+      * STUREC.CPY
+      * Record layout for the raw registrar extract (STUFILE).
+      *-----------------------
+           05 STUDENT-NUMBER PIC 9(6).
+           05 TUITION-OWED PIC 9(4)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-CODE-1 PIC X(7).
+           05 COURSE-AVERAGE-1 PIC 9(3).
+           05 COURSE-CODE-2 PIC X(7).
+           05 COURSE-AVERAGE-2 PIC 9(3).
+           05 COURSE-CODE-3 PIC X(7).
+           05 COURSE-AVERAGE-3 PIC 9(3).
+           05 COURSE-CODE-4 PIC X(7).
+           05 COURSE-AVERAGE-4 PIC 9(3).
+           05 COURSE-CODE-5 PIC X(7).
+           05 COURSE-AVERAGE-5 PIC 9(3).
