@@ -0,0 +1,346 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads CONVERTED-STUFILE3, applies payments recorded
+      *          in the TUITION-PAYMENTS transaction file, and
+      *          produces a statement-ready billing file with an
+      *          updated balance and an aging bucket per student.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TUITION-BILL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERTED
+           ASSIGN TO WS-CONVERTED-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS RECORD-FD-KEY.
+
+           SELECT TUITION-PAYMENTS
+           ASSIGN TO WS-PAYMENTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAY-SORT-FILE
+           ASSIGN TO "SORTWK3".
+
+           SELECT PAYMENT-SUMMARY
+           ASSIGN TO WS-PAY-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONV-SORT-FILE
+           ASSIGN TO "SORTWK4".
+
+           SELECT BILLING-STATEMENT
+           ASSIGN TO WS-STATEMENT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  CONVERTED.
+           01 INDX-STUDENT-RECORD.
+               COPY CNVREC.
+
+       FD  TUITION-PAYMENTS.
+           01 PAYMENT-RECORD.
+               05 PAY-STUDENT-NUMBER PIC 9(6).
+               05 PAY-DATE PIC 9(8).
+               05 PAY-AMOUNT PIC 9(6)V99.
+               05 PAY-METHOD PIC X(10).
+
+       SD  PAY-SORT-FILE.
+           01 SORT-PAYMENT-RECORD.
+               05 SORT-PAY-STUDENT-NUMBER PIC 9(6).
+               05 SORT-PAY-DATE PIC 9(8).
+               05 SORT-PAY-AMOUNT PIC 9(6)V99.
+               05 SORT-PAY-METHOD PIC X(10).
+
+       FD  PAYMENT-SUMMARY.
+           01 SUMMARY-RECORD.
+               05 SUM-STUDENT-NUMBER PIC 9(6).
+               05 SUM-TOTAL-PAID PIC 9(7)V99.
+               05 SUM-LAST-PAY-DATE PIC 9(8).
+
+       SD  CONV-SORT-FILE.
+           01 SORT-CONV-RECORD.
+      *> COURSE-COUNT is renamed on this copy since GnuCOBOL cannot
+      *> resolve the copybook's own unqualified DEPENDING ON clause
+      *> when the same field name appears in two records in one
+      *> program (the FD and this SD both COPY CNVREC).
+               COPY CNVREC REPLACING COURSE-COUNT BY SORT-COURSE-COUNT.
+
+       FD  BILLING-STATEMENT.
+           01 STMT-LINE PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-PATH-FIELDS.
+           05 WS-BASE-PATH PIC X(40).
+           05 WS-BASE-PATH-LEN PIC 9(2).
+           05 WS-TERM PIC X(10).
+           05 WS-CONVERTED-PATH PIC X(80).
+           05 WS-PAYMENTS-PATH PIC X(80).
+           05 WS-PAY-SUMMARY-PATH PIC X(80).
+           05 WS-STATEMENT-PATH PIC X(80).
+
+       01 WS-PAYMENT-SUMMARY-FIELDS.
+           05 WS-PAY-EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-PAYMENTS VALUE 'Y'.
+           05 WS-FIRST-PAYMENT-SW PIC X(1) VALUE 'Y'.
+               88 FIRST-PAYMENT VALUE 'Y'.
+           05 WS-PRIOR-PAY-STUDENT PIC 9(6).
+           05 WS-PAY-TOTAL PIC 9(7)V99.
+           05 WS-PAY-LAST-DATE PIC 9(8).
+
+       01 WS-BILLING-FIELDS.
+           05 WS-CONV-EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-CONV-RECORDS VALUE 'Y'.
+           05 WS-SUMMARY-EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-SUMMARY-RECORDS VALUE 'Y'.
+           05 WS-TODAY-DATE PIC 9(8).
+           05 WS-TODAY-DAYS PIC 9(7).
+           05 WS-LAST-PAY-DAYS PIC 9(7).
+           05 WS-DAYS-OUTSTANDING PIC S9(7).
+           05 WS-STUDENT-TOTAL-PAID PIC 9(7)V99.
+           05 WS-STUDENT-BALANCE PIC S9(7)V99.
+           05 WS-AGING-BUCKET PIC X(10).
+
+       01 STMT-HEADING.
+           05 FILLER PIC X(30) VALUE "TUITION BILLING STATEMENT RUN".
+           05 FILLER PIC X(50) VALUE SPACES.
+
+       01 STMT-DETAIL-LINE.
+           05 STL-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 STL-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 STL-BALANCE PIC -(6)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 STL-AGING-BUCKET PIC X(10).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM 0050-BUILD-FILE-PATHS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE.
+           COMPUTE WS-TODAY-DAYS =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE).
+           SORT PAY-SORT-FILE
+               ON ASCENDING KEY SORT-PAY-STUDENT-NUMBER
+               USING TUITION-PAYMENTS
+               OUTPUT PROCEDURE IS 1000-SUMMARIZE-PAYMENTS.
+           SORT CONV-SORT-FILE
+               ON ASCENDING KEY STUDENT-NUMBER OF SORT-CONV-RECORD
+               USING CONVERTED
+               OUTPUT PROCEDURE IS 2000-PRODUCE-STATEMENTS.
+           STOP RUN.
+
+       0050-BUILD-FILE-PATHS.
+      **
+      * Resolves the data directory and term/semester from the
+      * environment, falling back to the historical hard-coded data
+      * directory and a generic term when they are not set, and
+      * builds each file's ASSIGN TO path from them so a run for one
+      * term never collides with another term's files.
+      **
+           MOVE "C:\SJunk\" TO WS-BASE-PATH.
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "COLLEGE-DATA-PATH"
+               ON EXCEPTION
+                   MOVE "C:\SJunk\" TO WS-BASE-PATH
+           END-ACCEPT.
+      *> COLLEGE-DATA-PATH may be set by an operator without a
+      *> trailing directory separator; append one so a file name
+      *> never gets glued onto the directory name below.
+           COMPUTE WS-BASE-PATH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BASE-PATH)).
+           IF WS-BASE-PATH-LEN > 0
+               IF WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "\"
+                  AND WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "/"
+                   ADD 1 TO WS-BASE-PATH-LEN
+                   MOVE "\" TO WS-BASE-PATH (WS-BASE-PATH-LEN:1)
+               END-IF
+           END-IF.
+           MOVE "DEFAULT" TO WS-TERM.
+           ACCEPT WS-TERM FROM ENVIRONMENT "COLLEGE-TERM"
+               ON EXCEPTION
+                   MOVE "DEFAULT" TO WS-TERM
+           END-ACCEPT.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "CONVERTED-STUFILE3-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-CONVERTED-PATH.
+      *> TUITION-PAYMENTS is a continuously-fed transaction ledger,
+      *> not a per-term output of this program - the same reasoning
+      *> Assignment3-Converter.cbl applies to STUFILE - so only the
+      *> directory is parameterized here; a student's payments from
+      *> a prior term have to stay visible to this term's aging
+      *> logic (2300-COMPUTE-AGING) or a carryover balance can never
+      *> be aged past CURRENT for lack of any payment record.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "TUITION-PAYMENTS.TXT" DELIMITED BY SIZE
+               INTO WS-PAYMENTS-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "PAYMENT-SUMMARY-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-PAY-SUMMARY-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "BILLING-STATEMENTS-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-STATEMENT-PATH.
+
+       1000-SUMMARIZE-PAYMENTS.
+      **
+      * Returns payment transactions in student-number order and
+      * rolls them up into one PAYMENT-SUMMARY record per student:
+      * total paid and the most recent payment date.
+      **
+           OPEN OUTPUT PAYMENT-SUMMARY.
+           PERFORM UNTIL NO-MORE-PAYMENTS
+               RETURN PAY-SORT-FILE INTO SORT-PAYMENT-RECORD
+                   AT END MOVE 'Y' TO WS-PAY-EOF-FLAG
+                   NOT AT END
+                       IF NOT FIRST-PAYMENT AND
+                          SORT-PAY-STUDENT-NUMBER
+                              NOT = WS-PRIOR-PAY-STUDENT
+                           PERFORM 1100-WRITE-PAYMENT-SUMMARY
+                       END-IF
+                       IF FIRST-PAYMENT
+                           MOVE 'N' TO WS-FIRST-PAYMENT-SW
+                           MOVE 0 TO WS-PAY-TOTAL
+                           MOVE 0 TO WS-PAY-LAST-DATE
+                       END-IF
+                       MOVE SORT-PAY-STUDENT-NUMBER
+                           TO WS-PRIOR-PAY-STUDENT
+                       ADD SORT-PAY-AMOUNT TO WS-PAY-TOTAL
+                       IF SORT-PAY-DATE > WS-PAY-LAST-DATE
+                           MOVE SORT-PAY-DATE TO WS-PAY-LAST-DATE
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+           IF NOT FIRST-PAYMENT
+               PERFORM 1100-WRITE-PAYMENT-SUMMARY
+           END-IF.
+           CLOSE PAYMENT-SUMMARY.
+
+       1100-WRITE-PAYMENT-SUMMARY.
+      **
+      * Writes the rolled-up totals for the student just finished and
+      * resets the accumulators for the next student.
+      **
+           MOVE WS-PRIOR-PAY-STUDENT TO SUM-STUDENT-NUMBER.
+           MOVE WS-PAY-TOTAL TO SUM-TOTAL-PAID.
+           MOVE WS-PAY-LAST-DATE TO SUM-LAST-PAY-DATE.
+           WRITE SUMMARY-RECORD.
+           MOVE 0 TO WS-PAY-TOTAL.
+           MOVE 0 TO WS-PAY-LAST-DATE.
+
+       2000-PRODUCE-STATEMENTS.
+      **
+      * Returns CONVERTED in student-number order, matches each
+      * student against PAYMENT-SUMMARY (also in student-number
+      * order) and writes one billing statement line per student.
+      **
+           OPEN INPUT PAYMENT-SUMMARY.
+           OPEN OUTPUT BILLING-STATEMENT.
+           WRITE STMT-LINE FROM STMT-HEADING.
+           PERFORM 2100-READ-NEXT-SUMMARY.
+           PERFORM UNTIL NO-MORE-CONV-RECORDS
+               RETURN CONV-SORT-FILE INTO SORT-CONV-RECORD
+                   AT END MOVE 'Y' TO WS-CONV-EOF-FLAG
+                   NOT AT END
+                       IF RECORD-FD-KEY OF SORT-CONV-RECORD
+                               NOT = 99999
+                         PERFORM 2200-MATCH-PAYMENTS
+                         PERFORM 2300-COMPUTE-AGING
+                         PERFORM 2400-WRITE-STATEMENT
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+           CLOSE PAYMENT-SUMMARY.
+           CLOSE BILLING-STATEMENT.
+
+       2100-READ-NEXT-SUMMARY.
+      **
+      * Advances the PAYMENT-SUMMARY look-ahead buffer by one record.
+      **
+           READ PAYMENT-SUMMARY
+               AT END MOVE 'Y' TO WS-SUMMARY-EOF-FLAG
+           END-READ.
+
+       2200-MATCH-PAYMENTS.
+      **
+      * Skips any orphaned PAYMENT-SUMMARY records (a payment for a
+      * student number no longer on CONVERTED) and, if the current
+      * summary record matches the current student, picks up the
+      * total paid and last payment date.
+      **
+           PERFORM UNTIL NO-MORE-SUMMARY-RECORDS
+                   OR SUM-STUDENT-NUMBER >=
+                      STUDENT-NUMBER OF SORT-CONV-RECORD
+               PERFORM 2100-READ-NEXT-SUMMARY
+           END-PERFORM.
+           IF NOT NO-MORE-SUMMARY-RECORDS AND
+              SUM-STUDENT-NUMBER = STUDENT-NUMBER OF SORT-CONV-RECORD
+               MOVE SUM-TOTAL-PAID TO WS-STUDENT-TOTAL-PAID
+               MOVE SUM-LAST-PAY-DATE TO WS-PAY-LAST-DATE
+               PERFORM 2100-READ-NEXT-SUMMARY
+           ELSE
+               MOVE 0 TO WS-STUDENT-TOTAL-PAID
+               MOVE 0 TO WS-PAY-LAST-DATE
+           END-IF.
+
+       2300-COMPUTE-AGING.
+      **
+      * Nets the payments received against TUITION-OWED and buckets
+      * the remaining balance by days since the last payment (a
+      * student with no payment history at all is treated as CURRENT
+      * since there is no due date on record to age it against).
+      **
+           COMPUTE WS-STUDENT-BALANCE =
+               TUITION-OWED OF SORT-CONV-RECORD - WS-STUDENT-TOTAL-PAID.
+           IF WS-STUDENT-BALANCE NOT > 0
+               MOVE "PAID" TO WS-AGING-BUCKET
+           ELSE
+               IF WS-PAY-LAST-DATE = 0
+                   MOVE "CURRENT" TO WS-AGING-BUCKET
+               ELSE
+                   COMPUTE WS-LAST-PAY-DAYS =
+                       FUNCTION INTEGER-OF-DATE (WS-PAY-LAST-DATE)
+                   COMPUTE WS-DAYS-OUTSTANDING =
+                       WS-TODAY-DAYS - WS-LAST-PAY-DAYS
+                   EVALUATE TRUE
+                       WHEN WS-DAYS-OUTSTANDING <= 30
+                           MOVE "CURRENT" TO WS-AGING-BUCKET
+                       WHEN WS-DAYS-OUTSTANDING <= 60
+                           MOVE "30 DAYS" TO WS-AGING-BUCKET
+                       WHEN WS-DAYS-OUTSTANDING <= 90
+                           MOVE "60 DAYS" TO WS-AGING-BUCKET
+                       WHEN OTHER
+                           MOVE "90+ DAYS" TO WS-AGING-BUCKET
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       2400-WRITE-STATEMENT.
+      **
+      * Formats and writes one billing statement line.
+      **
+           MOVE STUDENT-NUMBER OF SORT-CONV-RECORD
+               TO STL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME OF SORT-CONV-RECORD TO STL-STUDENT-NAME.
+           MOVE WS-STUDENT-BALANCE TO STL-BALANCE.
+           MOVE WS-AGING-BUCKET TO STL-AGING-BUCKET.
+           WRITE STMT-LINE FROM STMT-DETAIL-LINE.
+      ** add other procedures here
+       END PROGRAM TUITION-BILL.
