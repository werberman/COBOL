@@ -14,60 +14,150 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUFILE
-           ASSIGN TO "C:\SJunk\STUFILE3.TXT"
+           ASSIGN TO WS-STUFILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT CONVERTED
-           ASSIGN TO "C:\SJunk\CONVERTED-STUFILE3.TXT"
+           ASSIGN TO WS-CONVERTED-PATH
                ORGANIZATION IS INDEXED
                ACCESS IS SEQUENTIAL
                RECORD KEY IS RECORD-FD-KEY.
+
+           SELECT REJECT-FILE
+           ASSIGN TO WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE
+           ASSIGN TO WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD  STUFILE.
            01 STUDENT-RECORD.
-               05 STUDENT-NUMBER PIC 9(6).
-               05 TUITION-OWED PIC 9(4)V99.
-               05 STUDENT-NAME PIC X(40).
-               05 PROGRAM-OF-STUDY PIC X(5).
-               05 COURSE-CODE-1 PIC X(7).
-               05 COURSE-AVERAGE-1 PIC 9(3).
-               05 COURSE-CODE-2 PIC X(7).
-               05 COURSE-AVERAGE-2 PIC 9(3).
-               05 COURSE-CODE-3 PIC X(7).
-               05 COURSE-AVERAGE-3 PIC 9(3).
-               05 COURSE-CODE-4 PIC X(7).
-               05 COURSE-AVERAGE-4 PIC 9(3).
-               05 COURSE-CODE-5 PIC X(7).
-               05 COURSE-AVERAGE-5 PIC 9(3).
-
-       FD  CONVERTED.
-           *> RECORD IS VARYING IN SIZE
-           *> FROM 15 TO 110.
+               COPY STUREC.
+
+       FD  CONVERTED
+           RECORD IS VARYING IN SIZE FROM 63 TO 153 CHARACTERS
+               DEPENDING ON COURSE-COUNT.
            01 INDX-STUDENT-RECORD.
-               05 RECORD-FD-KEY PIC 9(5).
-               05 STUDENT-NUMBER PIC 9(6).
-               05 TUITION-OWED PIC 9(4)V99.
-               05 STUDENT-NAME PIC X(40).
-               05 PROGRAM-OF-STUDY PIC X(5).
-               05 COURSE-CODE-1 PIC X(7).
-               05 COURSE-AVERAGE-1 PIC 9(3).
-               05 COURSE-CODE-2 PIC X(7).
-               05 COURSE-AVERAGE-2 PIC 9(3).
-               05 COURSE-CODE-3 PIC X(7).
-               05 COURSE-AVERAGE-3 PIC 9(3).
-               05 COURSE-CODE-4 PIC X(7).
-               05 COURSE-AVERAGE-4 PIC 9(3).
-               05 COURSE-CODE-5 PIC X(7).
-               05 COURSE-AVERAGE-5 PIC 9(3).
+               COPY CNVREC.
+      *> CONVERTED-TRAILER-RECORD shares CONVERTED's storage with
+      *> INDX-STUDENT-RECORD (two 01-levels under the same FD) so a
+      *> trailer can be superimposed on the detail record's bytes.
+      *> CTL-KEY lands on the same offset as RECORD-FD-KEY and is
+      *> always written as the reserved sentinel 99999, which is
+      *> above any real assigned key - a program reading CONVERTED
+      *> identifies the trailer by testing RECORD-FD-KEY = 99999
+      *> rather than by any of the trailer's other overlaid fields,
+      *> since RECORD-FD-KEY is the one field the indexed file's own
+      *> key constraint keeps unique and in place no matter how the
+      *> rest of the record layout changes.
+           01 CONVERTED-TRAILER-RECORD.
+               05 CTL-KEY PIC 9(5).
+               05 CTL-RECORD-COUNT PIC 9(6).
+               05 CTL-TUITION-TOTAL PIC 9(9)V99.
+               05 FILLER PIC X(41).
+
+       FD  REJECT-FILE.
+           01 REJECT-RECORD.
+               COPY STUREC REPLACING
+                   ==STUDENT-NUMBER== BY ==REJ-STUDENT-NUMBER==
+                   ==TUITION-OWED== BY ==REJ-TUITION-OWED==
+                   ==STUDENT-NAME== BY ==REJ-STUDENT-NAME==
+                   ==PROGRAM-OF-STUDY== BY ==REJ-PROGRAM-OF-STUDY==
+                   ==COURSE-CODE-1== BY ==REJ-COURSE-CODE-1==
+                   ==COURSE-AVERAGE-1== BY ==REJ-COURSE-AVERAGE-1==
+                   ==COURSE-CODE-2== BY ==REJ-COURSE-CODE-2==
+                   ==COURSE-AVERAGE-2== BY ==REJ-COURSE-AVERAGE-2==
+                   ==COURSE-CODE-3== BY ==REJ-COURSE-CODE-3==
+                   ==COURSE-AVERAGE-3== BY ==REJ-COURSE-AVERAGE-3==
+                   ==COURSE-CODE-4== BY ==REJ-COURSE-CODE-4==
+                   ==COURSE-AVERAGE-4== BY ==REJ-COURSE-AVERAGE-4==
+                   ==COURSE-CODE-5== BY ==REJ-COURSE-CODE-5==
+                   ==COURSE-AVERAGE-5== BY ==REJ-COURSE-AVERAGE-5==.
+               05 REJ-REASON-CODE PIC X(2).
+               05 REJ-REASON-TEXT PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+           01 CKPT-RECORD.
+               05 CKPT-STATUS-FLAG PIC X(1).
+               05 CKPT-RECORDS-READ PIC 9(7).
+               05 CKPT-IX-CNTR PIC 9(5).
+               05 CKPT-CONVERTED-COUNT PIC 9(7).
+               05 CKPT-TUITION-TOTAL PIC 9(9)V99.
+               05 CKPT-EXCEPTION-CNTR PIC 9(5).
+
+       FD  EXCEPTION-FILE.
+           01 EXCEPTION-RECORD.
+               05 EXC-TIMESTAMP PIC 9(14).
+               05 EXC-KEY-VALUE PIC 9(5).
+               COPY STUREC REPLACING
+                   ==STUDENT-NUMBER== BY ==EXC-STUDENT-NUMBER==
+                   ==TUITION-OWED== BY ==EXC-TUITION-OWED==
+                   ==STUDENT-NAME== BY ==EXC-STUDENT-NAME==
+                   ==PROGRAM-OF-STUDY== BY ==EXC-PROGRAM-OF-STUDY==
+                   ==COURSE-CODE-1== BY ==EXC-COURSE-CODE-1==
+                   ==COURSE-AVERAGE-1== BY ==EXC-COURSE-AVERAGE-1==
+                   ==COURSE-CODE-2== BY ==EXC-COURSE-CODE-2==
+                   ==COURSE-AVERAGE-2== BY ==EXC-COURSE-AVERAGE-2==
+                   ==COURSE-CODE-3== BY ==EXC-COURSE-CODE-3==
+                   ==COURSE-AVERAGE-3== BY ==EXC-COURSE-AVERAGE-3==
+                   ==COURSE-CODE-4== BY ==EXC-COURSE-CODE-4==
+                   ==COURSE-AVERAGE-4== BY ==EXC-COURSE-AVERAGE-4==
+                   ==COURSE-CODE-5== BY ==EXC-COURSE-CODE-5==
+                   ==COURSE-AVERAGE-5== BY ==EXC-COURSE-AVERAGE-5==.
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WS-CONTROL-FIELDS.
            05 EOF-FLAG PIC X(1).
            05 IX-CNTR PIC 9(5).
 
+       01 WS-FILE-PATH-FIELDS.
+           05 WS-BASE-PATH PIC X(40).
+           05 WS-BASE-PATH-LEN PIC 9(2).
+           05 WS-TERM PIC X(10).
+           05 WS-STUFILE-PATH PIC X(80).
+           05 WS-CONVERTED-PATH PIC X(80).
+           05 WS-REJECT-PATH PIC X(80).
+           05 WS-CHECKPOINT-PATH PIC X(80).
+           05 WS-EXCEPTION-PATH PIC X(80).
+
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-CKPT-FILE-STATUS PIC X(2).
+           05 WS-RESTART-SW PIC X(1) VALUE 'N'.
+               88 THIS-IS-A-RESTART VALUE 'Y'.
+           05 WS-RECORDS-READ PIC 9(7) VALUE 0.
+           05 WS-SKIP-TARGET PIC 9(7) VALUE 0.
+           05 WS-SKIP-CNTR PIC 9(7) VALUE 0.
+      *> Checkpointing after every record (rather than some larger
+      *> interval) is what keeps a restart from ever replaying a
+      *> record that was already written to CONVERTED, REJECT-FILE,
+      *> or EXCEPTION-FILE under an interval checkpoint's stale
+      *> position.
+           05 WS-CKPT-INTERVAL PIC 9(3) VALUE 1.
+           05 WS-RECS-SINCE-CKPT PIC 9(3) VALUE 0.
+
+       01 WS-EXCEPTION-FIELDS.
+           05 WS-EXCEPTION-CNTR PIC 9(5) VALUE 0.
+
+       01 WS-TRAILER-FIELDS.
+           05 WS-CONVERTED-COUNT PIC 9(7) VALUE 0.
+           05 WS-TUITION-GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+
+       01 WS-VALIDATION-FIELDS.
+           05 WS-VALID-SW PIC X(1).
+               88 RECORD-VALID VALUE 'Y'.
+               88 RECORD-INVALID VALUE 'N'.
+           05 WS-REJECT-CODE PIC X(2).
+           05 WS-REJECT-REASON PIC X(30).
+
        01 WS-STUDENT-RECORD.
            05 RECORD-WS-KEY PIC 9(5).
            05 WS-STUDENT-NUMBER PIC 9(6).
@@ -91,22 +181,396 @@
       **
       * The main procedure of the program
       **
+           PERFORM 0050-BUILD-FILE-PATHS.
+           PERFORM 0100-DETERMINE-RESTART.
            OPEN INPUT STUFILE.
-           OPEN OUTPUT CONVERTED.
+           IF THIS-IS-A-RESTART
+               OPEN I-O CONVERTED
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               PERFORM 0200-SKIP-CONVERTED-RECORDS
+           ELSE
+               OPEN OUTPUT CONVERTED
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
            PERFORM UNTIL EOF-FLAG = 'Y'
-               READ STUFILE INTO WS-STUDENT-RECORD
+               READ STUFILE
                    AT END MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       MOVE IX-CNTR TO RECORD-WS-KEY
+                       ADD 1 TO WS-RECORDS-READ
+      *> Move the raw STUFILE fields in one at a time rather than
+      *> READ ... INTO, since STUDENT-RECORD and WS-STUDENT-RECORD
+      *> are not the same shape (WS-STUDENT-RECORD carries the extra
+      *> RECORD-WS-KEY field) and a whole-record MOVE would shift
+      *> every field over by 5 bytes.
+                       MOVE STUDENT-NUMBER OF STUDENT-RECORD
+                           TO WS-STUDENT-NUMBER
+                       MOVE TUITION-OWED OF STUDENT-RECORD
+                           TO WS-TUITION-OWED
+                       MOVE STUDENT-NAME OF STUDENT-RECORD
+                           TO WS-STUDENT-NAME
+                       MOVE PROGRAM-OF-STUDY OF STUDENT-RECORD
+                           TO WS-PROGRAM-OF-STUDY
+                       MOVE COURSE-CODE-1 OF STUDENT-RECORD
+                           TO WS-COURSE-CODE-1
+                       MOVE COURSE-AVERAGE-1 OF STUDENT-RECORD
+                           TO WS-COURSE-AVERAGE-1
+                       MOVE COURSE-CODE-2 OF STUDENT-RECORD
+                           TO WS-COURSE-CODE-2
+                       MOVE COURSE-AVERAGE-2 OF STUDENT-RECORD
+                           TO WS-COURSE-AVERAGE-2
+                       MOVE COURSE-CODE-3 OF STUDENT-RECORD
+                           TO WS-COURSE-CODE-3
+                       MOVE COURSE-AVERAGE-3 OF STUDENT-RECORD
+                           TO WS-COURSE-AVERAGE-3
+                       MOVE COURSE-CODE-4 OF STUDENT-RECORD
+                           TO WS-COURSE-CODE-4
+                       MOVE COURSE-AVERAGE-4 OF STUDENT-RECORD
+                           TO WS-COURSE-AVERAGE-4
+                       MOVE COURSE-CODE-5 OF STUDENT-RECORD
+                           TO WS-COURSE-CODE-5
+                       MOVE COURSE-AVERAGE-5 OF STUDENT-RECORD
+                           TO WS-COURSE-AVERAGE-5
+                       PERFORM 1000-VALIDATE-RECORD
+                       IF RECORD-VALID
+                           MOVE IX-CNTR TO RECORD-WS-KEY
       *> Add 1 to the index value so the key is unique
-                       ADD 1 TO IX-CNTR
-                       DISPLAY WS-STUDENT-RECORD
-                       WRITE INDX-STUDENT-RECORD FROM WS-STUDENT-RECORD
-                       INVALID KEY
-                           DISPLAY "INVALID KEY"
+                           ADD 1 TO IX-CNTR
+      *> INDX-STUDENT-RECORD is no longer the same shape as
+      *> WS-STUDENT-RECORD now that its course work is a
+      *> DEPENDING ON table, so it is built field by field
+      *> instead of WRITE ... FROM, the same reasoning that
+      *> applies to the STUFILE read above.
+                           MOVE RECORD-WS-KEY TO RECORD-FD-KEY
+                               OF INDX-STUDENT-RECORD
+                           MOVE WS-STUDENT-NUMBER
+                               TO STUDENT-NUMBER OF INDX-STUDENT-RECORD
+                           MOVE WS-TUITION-OWED
+                               TO TUITION-OWED OF INDX-STUDENT-RECORD
+                           MOVE WS-STUDENT-NAME
+                               TO STUDENT-NAME OF INDX-STUDENT-RECORD
+                           MOVE WS-PROGRAM-OF-STUDY
+                               TO PROGRAM-OF-STUDY
+                                   OF INDX-STUDENT-RECORD
+                           PERFORM 1500-BUILD-COURSE-TABLE
+                           DISPLAY WS-STUDENT-RECORD
+                           WRITE INDX-STUDENT-RECORD
+                           INVALID KEY
+                               DISPLAY "INVALID KEY"
+                               PERFORM 2500-WRITE-EXCEPTION
+                           NOT INVALID KEY
+                               ADD 1 TO WS-CONVERTED-COUNT
+                               ADD WS-TUITION-OWED
+                                   TO WS-TUITION-GRAND-TOTAL
+                       ELSE
+                           PERFORM 2000-WRITE-REJECT
+                       END-IF
+                       ADD 1 TO WS-RECS-SINCE-CKPT
+                       IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                           PERFORM 8000-WRITE-CHECKPOINT
+                           MOVE 0 TO WS-RECS-SINCE-CKPT
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE STUFILE.
+           PERFORM 8500-WRITE-CONVERTED-TRAILER.
            CLOSE CONVERTED.
+           CLOSE REJECT-FILE.
+           CLOSE EXCEPTION-FILE.
+           PERFORM 9000-FINALIZE-CHECKPOINT.
+           DISPLAY "RECORDS LOST TO INVALID KEY: " WS-EXCEPTION-CNTR.
+           STOP RUN.
+
+       0050-BUILD-FILE-PATHS.
+      **
+      * Resolves the data directory and term/semester from the
+      * environment, falling back to the historical hard-coded data
+      * directory and a generic term when they are not set, and
+      * builds each file's ASSIGN TO path from them so a run for one
+      * term never collides with another term's files.
+      **
+           MOVE "C:\SJunk\" TO WS-BASE-PATH.
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "COLLEGE-DATA-PATH"
+               ON EXCEPTION
+                   MOVE "C:\SJunk\" TO WS-BASE-PATH
+           END-ACCEPT.
+      *> COLLEGE-DATA-PATH may be set by an operator without a
+      *> trailing directory separator; append one so a file name
+      *> never gets glued onto the directory name below.
+           COMPUTE WS-BASE-PATH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BASE-PATH)).
+           IF WS-BASE-PATH-LEN > 0
+               IF WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "\"
+                  AND WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "/"
+                   ADD 1 TO WS-BASE-PATH-LEN
+                   MOVE "\" TO WS-BASE-PATH (WS-BASE-PATH-LEN:1)
+               END-IF
+           END-IF.
+           MOVE "DEFAULT" TO WS-TERM.
+           ACCEPT WS-TERM FROM ENVIRONMENT "COLLEGE-TERM"
+               ON EXCEPTION
+                   MOVE "DEFAULT" TO WS-TERM
+           END-ACCEPT.
+      *> STUFILE is the raw registrar extract - an upstream file this
+      *> program does not own the naming of - so only the directory
+      *> is parameterized here; it is not term-suffixed like this
+      *> program's own output files are.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "STUFILE3.TXT" DELIMITED BY SIZE
+               INTO WS-STUFILE-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "CONVERTED-STUFILE3-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-CONVERTED-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "STUFILE3-REJECTS-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-REJECT-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "STUFILE3-CKPT-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "STUFILE3-EXCEPTIONS-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-EXCEPTION-PATH.
+
+       0100-DETERMINE-RESTART.
+      **
+      * Looks for a checkpoint file left behind by a prior run that
+      * did not reach end-of-job. A checkpoint whose status flag is
+      * still 'R' (running) means that run never finished, so this
+      * run resumes from the last recorded position instead of
+      * reconverting STUFILE from the top.
+      **
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "35"
+               MOVE 'N' TO WS-RESTART-SW
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END MOVE 'N' TO WS-RESTART-SW
+                   NOT AT END
+                       IF CKPT-STATUS-FLAG = 'R'
+                           MOVE 'Y' TO WS-RESTART-SW
+                           MOVE CKPT-RECORDS-READ TO WS-SKIP-TARGET
+                           MOVE CKPT-IX-CNTR TO IX-CNTR
+                           MOVE CKPT-CONVERTED-COUNT
+                               TO WS-CONVERTED-COUNT
+                           MOVE CKPT-TUITION-TOTAL
+                               TO WS-TUITION-GRAND-TOTAL
+                           MOVE CKPT-EXCEPTION-CNTR
+                               TO WS-EXCEPTION-CNTR
+                       ELSE
+                           MOVE 'N' TO WS-RESTART-SW
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-SKIP-CONVERTED-RECORDS.
+      **
+      * Re-reads and discards the STUFILE records that were already
+      * converted or rejected on the prior run, positioning STUFILE
+      * at the first unprocessed record.
+      **
+           PERFORM UNTIL WS-SKIP-CNTR >= WS-SKIP-TARGET
+                   OR EOF-FLAG = 'Y'
+               READ STUFILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-CNTR
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM.
+
+       8000-WRITE-CHECKPOINT.
+      **
+      * Rewrites the checkpoint file with the current position so a
+      * restart resumes from here rather than from the top of
+      * STUFILE. The file is closed and reopened each time since a
+      * LINE SEQUENTIAL file has no REWRITE-in-place.
+      **
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'R' TO CKPT-STATUS-FLAG.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE IX-CNTR TO CKPT-IX-CNTR.
+           MOVE WS-CONVERTED-COUNT TO CKPT-CONVERTED-COUNT.
+           MOVE WS-TUITION-GRAND-TOTAL TO CKPT-TUITION-TOTAL.
+           MOVE WS-EXCEPTION-CNTR TO CKPT-EXCEPTION-CNTR.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       9000-FINALIZE-CHECKPOINT.
+      **
+      * Marks the checkpoint complete once STUFILE has been fully
+      * processed so the next run starts fresh instead of resuming.
+      **
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'C' TO CKPT-STATUS-FLAG.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE IX-CNTR TO CKPT-IX-CNTR.
+           MOVE WS-CONVERTED-COUNT TO CKPT-CONVERTED-COUNT.
+           MOVE WS-TUITION-GRAND-TOTAL TO CKPT-TUITION-TOTAL.
+           MOVE WS-EXCEPTION-CNTR TO CKPT-EXCEPTION-CNTR.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       1000-VALIDATE-RECORD.
+      **
+      * Edits the fields read from STUFILE and sets WS-VALID-SW.
+      * Reports the first failing edit found; a record can only be
+      * rejected for one reason at a time.
+      **
+           SET RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF WS-STUDENT-NUMBER = 0
+               SET RECORD-INVALID TO TRUE
+               MOVE "01" TO WS-REJECT-CODE
+               MOVE "INVALID STUDENT NUMBER" TO WS-REJECT-REASON
+           END-IF.
+           IF RECORD-VALID AND WS-STUDENT-NAME = SPACES
+               SET RECORD-INVALID TO TRUE
+               MOVE "02" TO WS-REJECT-CODE
+               MOVE "BLANK STUDENT NAME" TO WS-REJECT-REASON
+           END-IF.
+           IF RECORD-VALID AND
+              (WS-COURSE-AVERAGE-1 > 100 OR WS-COURSE-AVERAGE-2 > 100 OR
+               WS-COURSE-AVERAGE-3 > 100 OR WS-COURSE-AVERAGE-4 > 100 OR
+               WS-COURSE-AVERAGE-5 > 100)
+               SET RECORD-INVALID TO TRUE
+               MOVE "03" TO WS-REJECT-CODE
+               MOVE "COURSE AVERAGE OUT OF RANGE" TO WS-REJECT-REASON
+           END-IF.
+
+       1500-BUILD-COURSE-TABLE.
+      **
+      * Packs the populated WS-COURSE-CODE-n / WS-COURSE-AVERAGE-n
+      * slots down into INDX-STUDENT-RECORD's COURSE-TABLE, stopping
+      * at the first blank slot, and sets COURSE-COUNT to the number
+      * of entries carried over.
+      **
+           MOVE 0 TO COURSE-COUNT OF INDX-STUDENT-RECORD.
+           IF WS-COURSE-CODE-1 NOT = SPACES
+               ADD 1 TO COURSE-COUNT OF INDX-STUDENT-RECORD
+               MOVE WS-COURSE-CODE-1 TO
+                   COURSE-CODE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+               MOVE WS-COURSE-AVERAGE-1 TO
+                   COURSE-AVERAGE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+           END-IF.
+           IF WS-COURSE-CODE-2 NOT = SPACES
+               ADD 1 TO COURSE-COUNT OF INDX-STUDENT-RECORD
+               MOVE WS-COURSE-CODE-2 TO
+                   COURSE-CODE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+               MOVE WS-COURSE-AVERAGE-2 TO
+                   COURSE-AVERAGE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+           END-IF.
+           IF WS-COURSE-CODE-3 NOT = SPACES
+               ADD 1 TO COURSE-COUNT OF INDX-STUDENT-RECORD
+               MOVE WS-COURSE-CODE-3 TO
+                   COURSE-CODE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+               MOVE WS-COURSE-AVERAGE-3 TO
+                   COURSE-AVERAGE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+           END-IF.
+           IF WS-COURSE-CODE-4 NOT = SPACES
+               ADD 1 TO COURSE-COUNT OF INDX-STUDENT-RECORD
+               MOVE WS-COURSE-CODE-4 TO
+                   COURSE-CODE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+               MOVE WS-COURSE-AVERAGE-4 TO
+                   COURSE-AVERAGE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+           END-IF.
+           IF WS-COURSE-CODE-5 NOT = SPACES
+               ADD 1 TO COURSE-COUNT OF INDX-STUDENT-RECORD
+               MOVE WS-COURSE-CODE-5 TO
+                   COURSE-CODE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+               MOVE WS-COURSE-AVERAGE-5 TO
+                   COURSE-AVERAGE OF INDX-STUDENT-RECORD
+                       (COURSE-COUNT OF INDX-STUDENT-RECORD)
+           END-IF.
+
+       2000-WRITE-REJECT.
+      **
+      * Copies the raw STUFILE fields plus the reject reason to the
+      * suspense file so bad registrar data never reaches CONVERTED.
+      **
+           MOVE WS-STUDENT-NUMBER TO REJ-STUDENT-NUMBER.
+           MOVE WS-TUITION-OWED TO REJ-TUITION-OWED.
+           MOVE WS-STUDENT-NAME TO REJ-STUDENT-NAME.
+           MOVE WS-PROGRAM-OF-STUDY TO REJ-PROGRAM-OF-STUDY.
+           MOVE WS-COURSE-CODE-1 TO REJ-COURSE-CODE-1.
+           MOVE WS-COURSE-AVERAGE-1 TO REJ-COURSE-AVERAGE-1.
+           MOVE WS-COURSE-CODE-2 TO REJ-COURSE-CODE-2.
+           MOVE WS-COURSE-AVERAGE-2 TO REJ-COURSE-AVERAGE-2.
+           MOVE WS-COURSE-CODE-3 TO REJ-COURSE-CODE-3.
+           MOVE WS-COURSE-AVERAGE-3 TO REJ-COURSE-AVERAGE-3.
+           MOVE WS-COURSE-CODE-4 TO REJ-COURSE-CODE-4.
+           MOVE WS-COURSE-AVERAGE-4 TO REJ-COURSE-AVERAGE-4.
+           MOVE WS-COURSE-CODE-5 TO REJ-COURSE-CODE-5.
+           MOVE WS-COURSE-AVERAGE-5 TO REJ-COURSE-AVERAGE-5.
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE.
+           MOVE WS-REJECT-REASON TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+
+       2500-WRITE-EXCEPTION.
+      **
+      * Captures a record that passed validation but was still
+      * dropped by the WRITE INDX-STUDENT-RECORD INVALID KEY
+      * condition (duplicate or out-of-sequence RECORD-FD-KEY), so it
+      * shows up on the end-of-job count instead of only in the
+      * console log.
+      **
+           ADD 1 TO WS-EXCEPTION-CNTR.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO EXC-TIMESTAMP.
+           MOVE RECORD-WS-KEY TO EXC-KEY-VALUE.
+           MOVE WS-STUDENT-NUMBER TO EXC-STUDENT-NUMBER.
+           MOVE WS-TUITION-OWED TO EXC-TUITION-OWED.
+           MOVE WS-STUDENT-NAME TO EXC-STUDENT-NAME.
+           MOVE WS-PROGRAM-OF-STUDY TO EXC-PROGRAM-OF-STUDY.
+           MOVE WS-COURSE-CODE-1 TO EXC-COURSE-CODE-1.
+           MOVE WS-COURSE-AVERAGE-1 TO EXC-COURSE-AVERAGE-1.
+           MOVE WS-COURSE-CODE-2 TO EXC-COURSE-CODE-2.
+           MOVE WS-COURSE-AVERAGE-2 TO EXC-COURSE-AVERAGE-2.
+           MOVE WS-COURSE-CODE-3 TO EXC-COURSE-CODE-3.
+           MOVE WS-COURSE-AVERAGE-3 TO EXC-COURSE-AVERAGE-3.
+           MOVE WS-COURSE-CODE-4 TO EXC-COURSE-CODE-4.
+           MOVE WS-COURSE-AVERAGE-4 TO EXC-COURSE-AVERAGE-4.
+           MOVE WS-COURSE-CODE-5 TO EXC-COURSE-CODE-5.
+           MOVE WS-COURSE-AVERAGE-5 TO EXC-COURSE-AVERAGE-5.
+           WRITE EXCEPTION-RECORD.
+
+       8500-WRITE-CONVERTED-TRAILER.
+      **
+      * Writes a control-total trailer to CONVERTED, keyed higher
+      * than any real student record, so a downstream reconciliation
+      * run can confirm the file wasn't truncated in transit. The
+      * trailer is keyed on CTL-KEY (an alias of RECORD-FD-KEY) so it
+      * sorts as the last record in the indexed file.
+      **
+           MOVE SPACES TO CONVERTED-TRAILER-RECORD.
+           MOVE 99999 TO CTL-KEY.
+           MOVE WS-CONVERTED-COUNT TO CTL-RECORD-COUNT.
+           MOVE WS-TUITION-GRAND-TOTAL TO CTL-TUITION-TOTAL.
+      *> COURSE-COUNT OF INDX-STUDENT-RECORD shares this record's
+      *> storage and drives FD CONVERTED's RECORD IS VARYING
+      *> DEPENDING ON clause, so it has to be set to a valid value
+      *> here regardless of which 01-level is used to address it.
+           MOVE 0 TO COURSE-COUNT OF INDX-STUDENT-RECORD.
+           WRITE CONVERTED-TRAILER-RECORD
+           INVALID KEY
+               DISPLAY "INVALID KEY ON CONVERTED TRAILER".
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
