@@ -0,0 +1,261 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the CONVERTED-STUFILE3 indexed file, sorts it
+      *          by PROGRAM-OF-STUDY, and rolls each program up into
+      *          one summary line - headcount, total tuition owed,
+      *          and average course average - plus a grand total
+      *          line across every program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PROGRAM-SUMMARY.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERTED
+           ASSIGN TO WS-CONVERTED-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS RECORD-FD-KEY.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK5".
+
+           SELECT SUMMARY-REPORT
+           ASSIGN TO WS-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  CONVERTED.
+           01 INDX-STUDENT-RECORD.
+               COPY CNVREC.
+
+       SD  SORT-WORK-FILE.
+           01 SORT-STUDENT-RECORD.
+      *> COURSE-COUNT is renamed on this copy since GnuCOBOL cannot
+      *> resolve the copybook's own unqualified DEPENDING ON clause
+      *> when the same field name appears in two records in one
+      *> program (the FD and this SD both COPY CNVREC).
+               COPY CNVREC REPLACING COURSE-COUNT BY SORT-COURSE-COUNT.
+
+       FD  SUMMARY-REPORT.
+           01 RPT-LINE PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-FIELDS.
+           05 EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-RECORDS VALUE 'Y'.
+           05 WS-FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+               88 FIRST-RECORD VALUE 'Y'.
+           05 WS-PRIOR-PROGRAM PIC X(5).
+
+       01 WS-FILE-PATH-FIELDS.
+           05 WS-BASE-PATH PIC X(40).
+           05 WS-BASE-PATH-LEN PIC 9(2).
+           05 WS-TERM PIC X(10).
+           05 WS-CONVERTED-PATH PIC X(80).
+           05 WS-SUMMARY-PATH PIC X(80).
+
+       01 WS-COURSE-FIELDS.
+           05 WS-COURSE-TOTAL PIC 9(5).
+           05 WS-COURSE-CNT PIC 9(1).
+           05 WS-COURSE-IDX PIC 9(2).
+           05 WS-STUDENT-AVERAGE PIC 9(3).
+
+       01 WS-PROGRAM-TOTALS.
+           05 WS-PGM-HEADCOUNT PIC 9(5) VALUE 0.
+           05 WS-PGM-TUITION-TOTAL PIC 9(9)V99 VALUE 0.
+           05 WS-PGM-AVG-TOTAL PIC 9(7) VALUE 0.
+
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-HEADCOUNT PIC 9(6) VALUE 0.
+           05 WS-GRAND-TUITION-TOTAL PIC 9(9)V99 VALUE 0.
+
+       01 HDG-LINE-1.
+           05 FILLER PIC X(30) VALUE "PROGRAM-OF-STUDY ROLL-UP SUMMA".
+           05 FILLER PIC X(20) VALUE "RY REPORT".
+           05 FILLER PIC X(30) VALUE SPACES.
+
+       01 HDG-LINE-2.
+           05 FILLER PIC X(6) VALUE "PGM  ".
+           05 FILLER PIC X(11) VALUE "HEADCOUNT  ".
+           05 FILLER PIC X(16) VALUE "TOTAL TUITION   ".
+           05 FILLER PIC X(11) VALUE "AVG TUITION".
+           05 FILLER PIC X(12) VALUE "  AVG COURSE".
+           05 FILLER PIC X(24) VALUE SPACES.
+
+       01 SUMMARY-LINE.
+           05 SUM-PROGRAM PIC X(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SUM-HEADCOUNT PIC ZZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SUM-TUITION-TOTAL PIC Z(8)9.99.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SUM-TUITION-AVG PIC ZZZZ9.99.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SUM-COURSE-AVG PIC ZZ9.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(22) VALUE "GRAND TOTAL HEADCOUNT:".
+           05 GRD-HEADCOUNT PIC ZZZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "TOTAL TUITION: ".
+           05 GRD-TUITION-TOTAL PIC Z(8)9.99.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM 0050-BUILD-FILE-PATHS.
+           OPEN OUTPUT SUMMARY-REPORT.
+           WRITE RPT-LINE FROM HDG-LINE-1.
+           WRITE RPT-LINE FROM HDG-LINE-2.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+               USING CONVERTED
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT.
+           IF NOT FIRST-RECORD
+               PERFORM 3000-PRINT-PROGRAM-TOTAL
+           END-IF.
+           MOVE WS-GRAND-HEADCOUNT TO GRD-HEADCOUNT.
+           MOVE WS-GRAND-TUITION-TOTAL TO GRD-TUITION-TOTAL.
+           WRITE RPT-LINE FROM GRAND-TOTAL-LINE.
+           CLOSE SUMMARY-REPORT.
+           STOP RUN.
+
+       0050-BUILD-FILE-PATHS.
+      **
+      * Resolves the data directory and term/semester from the
+      * environment, falling back to the historical hard-coded data
+      * directory and a generic term when they are not set, and
+      * builds each file's ASSIGN TO path from them so a run for one
+      * term never collides with another term's files.
+      **
+           MOVE "C:\SJunk\" TO WS-BASE-PATH.
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "COLLEGE-DATA-PATH"
+               ON EXCEPTION
+                   MOVE "C:\SJunk\" TO WS-BASE-PATH
+           END-ACCEPT.
+      *> COLLEGE-DATA-PATH may be set by an operator without a
+      *> trailing directory separator; append one so a file name
+      *> never gets glued onto the directory name below.
+           COMPUTE WS-BASE-PATH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BASE-PATH)).
+           IF WS-BASE-PATH-LEN > 0
+               IF WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "\"
+                  AND WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "/"
+                   ADD 1 TO WS-BASE-PATH-LEN
+                   MOVE "\" TO WS-BASE-PATH (WS-BASE-PATH-LEN:1)
+               END-IF
+           END-IF.
+           MOVE "DEFAULT" TO WS-TERM.
+           ACCEPT WS-TERM FROM ENVIRONMENT "COLLEGE-TERM"
+               ON EXCEPTION
+                   MOVE "DEFAULT" TO WS-TERM
+           END-ACCEPT.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "CONVERTED-STUFILE3-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-CONVERTED-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "PROGRAM-SUMMARY-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-SUMMARY-PATH.
+
+       2000-PRODUCE-REPORT.
+      **
+      * Returns sorted CONVERTED records and accumulates each
+      * program's totals, printing a summary line on the
+      * PROGRAM-OF-STUDY control break.
+      **
+           PERFORM UNTIL NO-MORE-RECORDS
+               RETURN SORT-WORK-FILE INTO SORT-STUDENT-RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF RECORD-FD-KEY OF SORT-STUDENT-RECORD
+                               NOT = 99999
+                         IF NOT FIRST-RECORD AND
+                            PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                                NOT = WS-PRIOR-PROGRAM
+                             PERFORM 3000-PRINT-PROGRAM-TOTAL
+                         END-IF
+                         IF FIRST-RECORD
+                           MOVE 'N' TO WS-FIRST-RECORD-SW
+                           MOVE PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                               TO WS-PRIOR-PROGRAM
+                         END-IF
+                         PERFORM 2100-COMPUTE-COURSE-AVERAGE
+                         PERFORM 2200-ACCUMULATE-TOTALS
+                         MOVE PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                             TO WS-PRIOR-PROGRAM
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       2100-COMPUTE-COURSE-AVERAGE.
+      **
+      * Averages the entries in the current sorted record's
+      * COURSE-TABLE.
+      **
+           MOVE 0 TO WS-COURSE-TOTAL.
+           MOVE 0 TO WS-COURSE-CNT.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+               UNTIL WS-COURSE-IDX > SORT-COURSE-COUNT
+               ADD COURSE-AVERAGE OF SORT-STUDENT-RECORD (WS-COURSE-IDX)
+                   TO WS-COURSE-TOTAL
+               ADD 1 TO WS-COURSE-CNT
+           END-PERFORM.
+           IF WS-COURSE-CNT > 0
+               COMPUTE WS-STUDENT-AVERAGE =
+                   WS-COURSE-TOTAL / WS-COURSE-CNT
+           ELSE
+               MOVE 0 TO WS-STUDENT-AVERAGE
+           END-IF.
+
+       2200-ACCUMULATE-TOTALS.
+      **
+      * Rolls the current student into both the program-in-progress
+      * and grand-total accumulators.
+      **
+           ADD 1 TO WS-PGM-HEADCOUNT.
+           ADD TUITION-OWED OF SORT-STUDENT-RECORD
+               TO WS-PGM-TUITION-TOTAL.
+           ADD WS-STUDENT-AVERAGE TO WS-PGM-AVG-TOTAL.
+           ADD 1 TO WS-GRAND-HEADCOUNT.
+           ADD TUITION-OWED OF SORT-STUDENT-RECORD
+               TO WS-GRAND-TUITION-TOTAL.
+
+       3000-PRINT-PROGRAM-TOTAL.
+      **
+      * Prints the roll-up line for the program just finished and
+      * resets the program accumulators for the next program.
+      **
+           MOVE WS-PRIOR-PROGRAM TO SUM-PROGRAM.
+           MOVE WS-PGM-HEADCOUNT TO SUM-HEADCOUNT.
+           MOVE WS-PGM-TUITION-TOTAL TO SUM-TUITION-TOTAL.
+           IF WS-PGM-HEADCOUNT > 0
+               COMPUTE SUM-TUITION-AVG ROUNDED =
+                   WS-PGM-TUITION-TOTAL / WS-PGM-HEADCOUNT
+               COMPUTE SUM-COURSE-AVG =
+                   WS-PGM-AVG-TOTAL / WS-PGM-HEADCOUNT
+           ELSE
+               MOVE 0 TO SUM-TUITION-AVG
+               MOVE 0 TO SUM-COURSE-AVG
+           END-IF.
+           WRITE RPT-LINE FROM SUMMARY-LINE.
+           MOVE 0 TO WS-PGM-HEADCOUNT.
+           MOVE 0 TO WS-PGM-TUITION-TOTAL.
+           MOVE 0 TO WS-PGM-AVG-TOTAL.
+      ** add other procedures here
+       END PROGRAM PROGRAM-SUMMARY.
