@@ -0,0 +1,268 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the CONVERTED-STUFILE3 indexed file, sorts it
+      *          by PROGRAM-OF-STUDY, computes each student's course
+      *          average, classifies their academic standing, and
+      *          prints a per-student transcript line plus a
+      *          per-program subtotal.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TRANSCRIPT-RPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERTED
+           ASSIGN TO WS-CONVERTED-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS RECORD-FD-KEY.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+
+           SELECT TRANSCRIPT-REPORT
+           ASSIGN TO WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  CONVERTED.
+           01 INDX-STUDENT-RECORD.
+               COPY CNVREC.
+
+       SD  SORT-WORK-FILE.
+           01 SORT-STUDENT-RECORD.
+      *> COURSE-COUNT is renamed on this copy since GnuCOBOL cannot
+      *> resolve the copybook's own unqualified DEPENDING ON clause
+      *> when the same field name appears in two records in one
+      *> program (the FD and this SD both COPY CNVREC).
+               COPY CNVREC REPLACING COURSE-COUNT BY SORT-COURSE-COUNT.
+
+       FD  TRANSCRIPT-REPORT.
+           01 RPT-LINE PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-FIELDS.
+           05 EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-RECORDS VALUE 'Y'.
+           05 WS-FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+               88 FIRST-RECORD VALUE 'Y'.
+           05 WS-PRIOR-PROGRAM PIC X(5).
+
+       01 WS-FILE-PATH-FIELDS.
+           05 WS-BASE-PATH PIC X(40).
+           05 WS-BASE-PATH-LEN PIC 9(2).
+           05 WS-TERM PIC X(10).
+           05 WS-CONVERTED-PATH PIC X(80).
+           05 WS-REPORT-PATH PIC X(80).
+
+       01 WS-COURSE-FIELDS.
+           05 WS-COURSE-TOTAL PIC 9(5).
+           05 WS-COURSE-CNT PIC 9(1).
+           05 WS-COURSE-IDX PIC 9(2).
+           05 WS-STUDENT-AVERAGE PIC 9(3).
+           05 WS-STANDING PIC X(12).
+
+       01 WS-PROGRAM-TOTALS.
+           05 WS-PGM-HEADCOUNT PIC 9(5) VALUE 0.
+           05 WS-PGM-AVG-TOTAL PIC 9(7) VALUE 0.
+
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-HEADCOUNT PIC 9(6) VALUE 0.
+
+       01 HDG-LINE-1.
+           05 FILLER PIC X(20) VALUE "STUDENT TRANSCRIPT/A".
+           05 FILLER PIC X(30) VALUE "CADEMIC STANDING REPORT".
+           05 FILLER PIC X(30) VALUE SPACES.
+
+       01 HDG-LINE-2.
+           05 FILLER PIC X(6) VALUE "PGM: ".
+           05 HDG-PROGRAM PIC X(5).
+           05 FILLER PIC X(69) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 DTL-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-AVERAGE PIC ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-STANDING PIC X(12).
+
+       01 SUBTOTAL-LINE.
+           05 FILLER PIC X(10) VALUE "  PROGRAM ".
+           05 SUB-PROGRAM PIC X(5).
+           05 FILLER PIC X(12) VALUE " HEADCOUNT: ".
+           05 SUB-HEADCOUNT PIC ZZZZ9.
+           05 FILLER PIC X(14) VALUE "  AVG AVG.:  ".
+           05 SUB-AVG PIC ZZ9.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(22) VALUE "GRAND TOTAL HEADCOUNT:".
+           05 GRD-HEADCOUNT PIC ZZZZZ9.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM 0050-BUILD-FILE-PATHS.
+           OPEN OUTPUT TRANSCRIPT-REPORT.
+           WRITE RPT-LINE FROM HDG-LINE-1.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+               ON ASCENDING KEY STUDENT-NAME OF SORT-STUDENT-RECORD
+               USING CONVERTED
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT.
+           IF NOT FIRST-RECORD
+               PERFORM 3000-PRINT-SUBTOTAL
+           END-IF.
+           MOVE WS-GRAND-HEADCOUNT TO GRD-HEADCOUNT.
+           WRITE RPT-LINE FROM GRAND-TOTAL-LINE.
+           CLOSE TRANSCRIPT-REPORT.
+           STOP RUN.
+
+       0050-BUILD-FILE-PATHS.
+      **
+      * Resolves the data directory and term/semester from the
+      * environment, falling back to the historical hard-coded data
+      * directory and a generic term when they are not set, and
+      * builds each file's ASSIGN TO path from them so a run for one
+      * term never collides with another term's files.
+      **
+           MOVE "C:\SJunk\" TO WS-BASE-PATH.
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "COLLEGE-DATA-PATH"
+               ON EXCEPTION
+                   MOVE "C:\SJunk\" TO WS-BASE-PATH
+           END-ACCEPT.
+      *> COLLEGE-DATA-PATH may be set by an operator without a
+      *> trailing directory separator; append one so a file name
+      *> never gets glued onto the directory name below.
+           COMPUTE WS-BASE-PATH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BASE-PATH)).
+           IF WS-BASE-PATH-LEN > 0
+               IF WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "\"
+                  AND WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "/"
+                   ADD 1 TO WS-BASE-PATH-LEN
+                   MOVE "\" TO WS-BASE-PATH (WS-BASE-PATH-LEN:1)
+               END-IF
+           END-IF.
+           MOVE "DEFAULT" TO WS-TERM.
+           ACCEPT WS-TERM FROM ENVIRONMENT "COLLEGE-TERM"
+               ON EXCEPTION
+                   MOVE "DEFAULT" TO WS-TERM
+           END-ACCEPT.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "CONVERTED-STUFILE3-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-CONVERTED-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "TRANSCRIPT-RPT-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-PATH.
+
+       2000-PRODUCE-REPORT.
+      **
+      * Returns sorted CONVERTED records and drives the per-student
+      * detail line and per-program control break.
+      **
+           PERFORM UNTIL NO-MORE-RECORDS
+               RETURN SORT-WORK-FILE INTO SORT-STUDENT-RECORD
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF RECORD-FD-KEY OF SORT-STUDENT-RECORD
+                               NOT = 99999
+                         IF NOT FIRST-RECORD AND
+                            PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                                NOT = WS-PRIOR-PROGRAM
+                             PERFORM 3000-PRINT-SUBTOTAL
+                         END-IF
+                         IF FIRST-RECORD
+                           MOVE 'N' TO WS-FIRST-RECORD-SW
+                           MOVE PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                               TO WS-PRIOR-PROGRAM
+                           MOVE PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                               TO HDG-PROGRAM
+                           WRITE RPT-LINE FROM HDG-LINE-2
+                         END-IF
+                         PERFORM 2100-COMPUTE-STANDING
+                         PERFORM 2200-PRINT-DETAIL
+                         MOVE PROGRAM-OF-STUDY OF SORT-STUDENT-RECORD
+                             TO WS-PRIOR-PROGRAM
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       2100-COMPUTE-STANDING.
+      **
+      * Averages the entries in the current sorted record's
+      * COURSE-TABLE and classifies the student's academic standing.
+      **
+           MOVE 0 TO WS-COURSE-TOTAL.
+           MOVE 0 TO WS-COURSE-CNT.
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+               UNTIL WS-COURSE-IDX > SORT-COURSE-COUNT
+               ADD COURSE-AVERAGE OF SORT-STUDENT-RECORD (WS-COURSE-IDX)
+                   TO WS-COURSE-TOTAL
+               ADD 1 TO WS-COURSE-CNT
+           END-PERFORM.
+           IF WS-COURSE-CNT > 0
+               COMPUTE WS-STUDENT-AVERAGE =
+                   WS-COURSE-TOTAL / WS-COURSE-CNT
+           ELSE
+               MOVE 0 TO WS-STUDENT-AVERAGE
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-COURSE-CNT = 0
+                   MOVE "NO COURSES" TO WS-STANDING
+               WHEN WS-STUDENT-AVERAGE >= 80
+                   MOVE "DEAN'S LIST" TO WS-STANDING
+               WHEN WS-STUDENT-AVERAGE >= 60
+                   MOVE "SATISFACTORY" TO WS-STANDING
+               WHEN OTHER
+                   MOVE "PROBATION" TO WS-STANDING
+           END-EVALUATE.
+
+       2200-PRINT-DETAIL.
+      **
+      * Formats and writes one detail line, and rolls the student
+      * into the current program's subtotal accumulators.
+      **
+           MOVE STUDENT-NUMBER OF SORT-STUDENT-RECORD
+               TO DTL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME OF SORT-STUDENT-RECORD TO DTL-STUDENT-NAME.
+           MOVE WS-STUDENT-AVERAGE TO DTL-AVERAGE.
+           MOVE WS-STANDING TO DTL-STANDING.
+           WRITE RPT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-PGM-HEADCOUNT.
+           ADD WS-STUDENT-AVERAGE TO WS-PGM-AVG-TOTAL.
+           ADD 1 TO WS-GRAND-HEADCOUNT.
+
+       3000-PRINT-SUBTOTAL.
+      **
+      * Prints the subtotal line for the program just finished and
+      * resets the accumulators for the next program.
+      **
+           MOVE WS-PRIOR-PROGRAM TO SUB-PROGRAM.
+           MOVE WS-PGM-HEADCOUNT TO SUB-HEADCOUNT.
+           IF WS-PGM-HEADCOUNT > 0
+               COMPUTE SUB-AVG =
+                   WS-PGM-AVG-TOTAL / WS-PGM-HEADCOUNT
+           ELSE
+               MOVE 0 TO SUB-AVG
+           END-IF.
+           WRITE RPT-LINE FROM SUBTOTAL-LINE.
+           MOVE 0 TO WS-PGM-HEADCOUNT.
+           MOVE 0 TO WS-PGM-AVG-TOTAL.
+      ** add other procedures here
+       END PROGRAM TRANSCRIPT-RPT.
