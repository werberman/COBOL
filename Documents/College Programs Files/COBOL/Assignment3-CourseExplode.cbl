@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Explodes each converted student record's five
+      *          embedded course slots into individual course
+      *          enrollment records, keyed by course code, so the
+      *          registrar's office can pull a class roster directly
+      *          from an indexed file instead of scanning STUFILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. COURSE-EXPLODE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERTED
+           ASSIGN TO WS-CONVERTED-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS RECORD-FD-KEY.
+
+           SELECT SORT-ENROLL-FILE
+           ASSIGN TO "SORTWK2".
+
+           SELECT COURSE-ENROLLMENT
+           ASSIGN TO WS-ENROLLMENT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS ENR-COURSE-KEY.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  CONVERTED.
+           01 INDX-STUDENT-RECORD.
+               COPY CNVREC.
+
+       SD  SORT-ENROLL-FILE.
+           01 SORT-ENROLL-RECORD.
+               05 SORT-ENR-COURSE-CODE PIC X(7).
+               05 SORT-ENR-STUDENT-NUMBER PIC 9(6).
+               05 SORT-ENR-STUDENT-NAME PIC X(40).
+               05 SORT-ENR-PROGRAM-OF-STUDY PIC X(5).
+               05 SORT-ENR-COURSE-AVERAGE PIC 9(3).
+
+       FD  COURSE-ENROLLMENT.
+           01 ENROLLMENT-RECORD.
+               05 ENR-COURSE-KEY.
+                   10 ENR-COURSE-CODE PIC X(7).
+                   10 ENR-STUDENT-NUMBER PIC 9(6).
+               05 ENR-STUDENT-NAME PIC X(40).
+               05 ENR-PROGRAM-OF-STUDY PIC X(5).
+               05 ENR-COURSE-AVERAGE PIC 9(3).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-FIELDS.
+           05 CONVERTED-EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-CONVERTED-RECORDS VALUE 'Y'.
+           05 SORT-EOF-FLAG PIC X(1) VALUE 'N'.
+               88 NO-MORE-SORT-RECORDS VALUE 'Y'.
+           05 WS-COURSE-IDX PIC 9(2).
+
+       01 WS-FILE-PATH-FIELDS.
+           05 WS-BASE-PATH PIC X(40).
+           05 WS-BASE-PATH-LEN PIC 9(2).
+           05 WS-TERM PIC X(10).
+           05 WS-CONVERTED-PATH PIC X(80).
+           05 WS-ENROLLMENT-PATH PIC X(80).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM 0050-BUILD-FILE-PATHS.
+           SORT SORT-ENROLL-FILE
+               ON ASCENDING KEY SORT-ENR-COURSE-CODE
+               ON ASCENDING KEY SORT-ENR-STUDENT-NUMBER
+               INPUT PROCEDURE IS 1000-EXPLODE-CONVERTED
+               OUTPUT PROCEDURE IS 2000-WRITE-ENROLLMENTS.
+           STOP RUN.
+
+       0050-BUILD-FILE-PATHS.
+      **
+      * Resolves the data directory and term/semester from the
+      * environment, falling back to the historical hard-coded data
+      * directory and a generic term when they are not set, and
+      * builds each file's ASSIGN TO path from them so a run for one
+      * term never collides with another term's files.
+      **
+           MOVE "C:\SJunk\" TO WS-BASE-PATH.
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "COLLEGE-DATA-PATH"
+               ON EXCEPTION
+                   MOVE "C:\SJunk\" TO WS-BASE-PATH
+           END-ACCEPT.
+      *> COLLEGE-DATA-PATH may be set by an operator without a
+      *> trailing directory separator; append one so a file name
+      *> never gets glued onto the directory name below.
+           COMPUTE WS-BASE-PATH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BASE-PATH)).
+           IF WS-BASE-PATH-LEN > 0
+               IF WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "\"
+                  AND WS-BASE-PATH (WS-BASE-PATH-LEN:1) NOT = "/"
+                   ADD 1 TO WS-BASE-PATH-LEN
+                   MOVE "\" TO WS-BASE-PATH (WS-BASE-PATH-LEN:1)
+               END-IF
+           END-IF.
+           MOVE "DEFAULT" TO WS-TERM.
+           ACCEPT WS-TERM FROM ENVIRONMENT "COLLEGE-TERM"
+               ON EXCEPTION
+                   MOVE "DEFAULT" TO WS-TERM
+           END-ACCEPT.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "CONVERTED-STUFILE3-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-CONVERTED-PATH.
+           STRING WS-BASE-PATH DELIMITED BY SPACE
+                   "COURSE-ENROLLMENT-" DELIMITED BY SIZE
+                   WS-TERM DELIMITED BY SPACE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-ENROLLMENT-PATH.
+
+       1000-EXPLODE-CONVERTED.
+      **
+      * Reads CONVERTED sequentially and releases one sort record for
+      * every populated COURSE-CODE-n slot on the student's record.
+      **
+           OPEN INPUT CONVERTED.
+           PERFORM UNTIL NO-MORE-CONVERTED-RECORDS
+               READ CONVERTED
+                   AT END MOVE 'Y' TO CONVERTED-EOF-FLAG
+                   NOT AT END
+                       IF RECORD-FD-KEY NOT = 99999
+                           PERFORM 1100-RELEASE-COURSE-SLOTS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONVERTED.
+
+       1100-RELEASE-COURSE-SLOTS.
+      **
+      * Releases one sort record for every entry in the current
+      * CONVERTED record's COURSE-TABLE.
+      **
+           PERFORM VARYING WS-COURSE-IDX FROM 1 BY 1
+               UNTIL WS-COURSE-IDX > COURSE-COUNT
+               MOVE COURSE-CODE (WS-COURSE-IDX) TO SORT-ENR-COURSE-CODE
+               MOVE STUDENT-NUMBER TO SORT-ENR-STUDENT-NUMBER
+               MOVE STUDENT-NAME TO SORT-ENR-STUDENT-NAME
+               MOVE PROGRAM-OF-STUDY TO SORT-ENR-PROGRAM-OF-STUDY
+               MOVE COURSE-AVERAGE (WS-COURSE-IDX)
+                   TO SORT-ENR-COURSE-AVERAGE
+               RELEASE SORT-ENROLL-RECORD
+           END-PERFORM.
+
+       2000-WRITE-ENROLLMENTS.
+      **
+      * Returns the sorted enrollment records (in course-code, then
+      * student-number order) and writes them to the indexed
+      * COURSE-ENROLLMENT file.
+      **
+           OPEN OUTPUT COURSE-ENROLLMENT.
+           PERFORM UNTIL NO-MORE-SORT-RECORDS
+               RETURN SORT-ENROLL-FILE INTO SORT-ENROLL-RECORD
+                   AT END MOVE 'Y' TO SORT-EOF-FLAG
+                   NOT AT END
+                       MOVE SORT-ENR-COURSE-CODE TO ENR-COURSE-CODE
+                       MOVE SORT-ENR-STUDENT-NUMBER
+                           TO ENR-STUDENT-NUMBER
+                       MOVE SORT-ENR-STUDENT-NAME TO ENR-STUDENT-NAME
+                       MOVE SORT-ENR-PROGRAM-OF-STUDY
+                           TO ENR-PROGRAM-OF-STUDY
+                       MOVE SORT-ENR-COURSE-AVERAGE
+                           TO ENR-COURSE-AVERAGE
+                       WRITE ENROLLMENT-RECORD
+                       INVALID KEY
+                           DISPLAY "INVALID KEY ON COURSE-ENROLLMENT"
+               END-RETURN
+           END-PERFORM.
+           CLOSE COURSE-ENROLLMENT.
+      ** add other procedures here
+       END PROGRAM COURSE-EXPLODE.
